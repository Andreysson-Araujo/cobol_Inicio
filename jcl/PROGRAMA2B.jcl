@@ -0,0 +1,41 @@
+//CADLOAD  JOB (ACCT),'CARGA CADASTRO',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP010
+//*=============================================================
+//*  JOB  : CADLOAD
+//*  OBJETIVO: Executar a carga em lote do cadastro (PROGRAMA2B),
+//*            seguida do relatorio sobre o cadastro (PROGRAMA03).
+//*  RESTART: em caso de ABEND no STEP010, o proprio PROGRAMA2B
+//*           grava o ultimo registro de ENTRADA.DAT confirmado
+//*           em CHECKPOINT.DAT a cada WS-INTERVALO-PONTO
+//*           registros. Para retomar o job a partir do ponto de
+//*           controle, resubmeta este JCL informando o parametro
+//*           RESTART=STEP010 no JOB card (ja default acima) -- o
+//*           programa le CHECKPOINT.DAT na abertura e pula os
+//*           registros ja gravados antes de continuar a carga.
+//*           Ao terminar com sucesso o STEP010 zera o ponto de
+//*           controle, entao um novo RESTART comeca do zero.
+//*  DD CARDS: ENTRADA/CADASTRO/AUDITLOG/CHECKPT abaixo sao
+//*            ilustrativas do mapeamento mainframe (DSN de
+//*            producao) -- PROGRAMA2B e PROGRAMA03 resolvem seus
+//*            arquivos por nome de arquivo fixo no SELECT...ASSIGN
+//*            (ENTRADA.DAT/CADASTRO.DAT/AUDITORIA.LOG/CHECKPOINT.DAT
+//*            no diretorio de execucao), o mesmo esquema usado por
+//*            PROGRAMA02/03/04/05 para compartilhar o mesmo
+//*            CADASTRO.DAT. Este runtime GnuCOBOL nao associa DD a
+//*            ASSIGN literal; os nomes DSN aqui documentam onde cada
+//*            arquivo viveria em producao, mas nao sao consultados
+//*            pelo programa em tempo de execucao.
+//*=============================================================
+//STEP010  EXEC PGM=PROGRAMA2B
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ENTRADA  DD DSN=PROD.CADASTRO.ENTRADA,DISP=SHR
+//CADASTRO DD DSN=PROD.CADASTRO.MESTRE,DISP=SHR
+//AUDITLOG DD DSN=PROD.CADASTRO.AUDITORIA,DISP=MOD
+//CHECKPT  DD DSN=PROD.CADASTRO.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGRAMA03
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CADASTRO DD DSN=PROD.CADASTRO.MESTRE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
