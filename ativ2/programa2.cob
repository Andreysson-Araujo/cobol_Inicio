@@ -7,16 +7,116 @@
       *=============================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-MESTRE ASSIGN TO "CADASTRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAD-NOME
+               FILE STATUS IS WS-FS-MESTRE.
+
+           SELECT AUDITORIA-LOG ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-MESTRE.
+           COPY CADREG.
+
+       FD  AUDITORIA-LOG.
+       01  REG-AUDITORIA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-MESTRE PIC XX VALUE "00".
+       77 WS-NOME-DUPLICADO PIC X(01) VALUE "N".
+       77 WS-FS-AUDITORIA PIC XX VALUE "00".
+       77 WS-DATA-HORA PIC X(21) VALUE SPACES.
+       77 WS-USUARIO PIC X(20) VALUE SPACES.
+
        LOCAL-STORAGE SECTION.
-       77 WRK-NOME PIC X(30) VALUE SPACES.
-       77 WRK-IDADE PIC 9(03) VALUE ZEROS.
+       COPY CADWRK.
+       77 WRK-IDADE-ALFA PIC X(03) VALUE SPACES.
+       77 WRK-IDADE-OK PIC X(01) VALUE "N".
        PROCEDURE DIVISION.
-       DISPLAY"DIGITE SEU NOME: " 
+       0000-INICIO.
+           DISPLAY"DIGITE SEU NOME: "
            ACCEPT WRK-NOME.
-       DISPLAY"DIGITE SUA IDADE: " 
-           ACCEPT WRK-IDADE.
+           PERFORM 1500-VALIDAR-IDADE.
            DISPLAY "NOME DIGITADO: " WRK-NOME.
            DISPLAY "IDADE DIGITADA: " WRK-IDADE.
-           STOP RUN.
\ No newline at end of file
+           PERFORM 1000-GRAVAR-MESTRE.
+           STOP RUN.
+
+       1500-VALIDAR-IDADE.
+           MOVE "N" TO WRK-IDADE-OK.
+           PERFORM UNTIL WRK-IDADE-OK = "S"
+               DISPLAY "DIGITE SUA IDADE: "
+               ACCEPT WRK-IDADE-ALFA
+               IF WRK-IDADE-ALFA = SPACES
+                   OR FUNCTION TRIM(WRK-IDADE-ALFA) IS NOT NUMERIC
+                   DISPLAY "IDADE INVALIDA - DIGITE APENAS NUMEROS"
+               ELSE
+                   MOVE WRK-IDADE-ALFA TO WRK-IDADE
+                   IF WRK-IDADE < 0 OR WRK-IDADE > 120
+                       DISPLAY "IDADE FORA DA FAIXA PERMITIDA (0-120)"
+                   ELSE
+                       MOVE "S" TO WRK-IDADE-OK
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       1000-GRAVAR-MESTRE.
+           OPEN I-O CADASTRO-MESTRE.
+           IF WS-FS-MESTRE = "35"
+               OPEN OUTPUT CADASTRO-MESTRE
+               CLOSE CADASTRO-MESTRE
+               OPEN I-O CADASTRO-MESTRE
+           END-IF.
+           PERFORM 1100-VERIFICAR-DUPLICIDADE.
+           IF WS-NOME-DUPLICADO = "S"
+               DISPLAY "NOME DUPLICADO - NAO GRAVADO: " WRK-NOME
+           ELSE
+               MOVE WRK-NOME  TO CAD-NOME
+               MOVE WRK-IDADE TO CAD-IDADE
+               WRITE CAD-REGISTRO
+                   INVALID KEY
+                       DISPLAY "REGISTRO DUPLICADO NO MESTRE: " WRK-NOME
+                   NOT INVALID KEY
+                       PERFORM 1700-REGISTRAR-AUDITORIA
+               END-WRITE
+           END-IF.
+           CLOSE CADASTRO-MESTRE.
+
+       1100-VERIFICAR-DUPLICIDADE.
+           MOVE "N" TO WS-NOME-DUPLICADO.
+           MOVE WRK-NOME TO CAD-NOME.
+           READ CADASTRO-MESTRE
+               INVALID KEY
+                   MOVE "N" TO WS-NOME-DUPLICADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-NOME-DUPLICADO
+           END-READ.
+
+       1700-REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+           ACCEPT WS-USUARIO FROM ENVIRONMENT "USER".
+           IF WS-USUARIO = SPACES
+               ACCEPT WS-USUARIO FROM ENVIRONMENT "USERNAME"
+           END-IF.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WS-FS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-LOG
+           END-IF.
+           MOVE SPACES TO REG-AUDITORIA.
+           STRING WS-DATA-HORA   DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  WS-USUARIO     DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  WRK-NOME       DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  WRK-IDADE      DELIMITED BY SIZE
+               INTO REG-AUDITORIA
+           END-STRING.
+           WRITE REG-AUDITORIA.
+           CLOSE AUDITORIA-LOG.
