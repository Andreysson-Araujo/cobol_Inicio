@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA2B.
+      *=============================================
+      *==AUTHOR: ANDREYSSON   EMPRESA:00
+      *==OBJETIVO: Carga em lote do cadastro (NOME/IDADE)
+      *==DATA:08/08/2026
+      *=============================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ENTRADA ASSIGN TO "ENTRADA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+
+           SELECT CADASTRO-MESTRE ASSIGN TO "CADASTRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAD-NOME
+               FILE STATUS IS WS-FS-MESTRE.
+
+           SELECT AUDITORIA-LOG ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+           SELECT PONTO-CONTROLE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ENTRADA.
+           COPY ENTREG.
+
+       FD  CADASTRO-MESTRE.
+           COPY CADREG.
+
+       FD  AUDITORIA-LOG.
+       01  REG-AUDITORIA PIC X(100).
+
+       FD  PONTO-CONTROLE.
+       01  REG-CHECKPOINT.
+           05 CKPT-QTD-LIDOS PIC 9(07).
+           05 CKPT-QTD-GRAVADOS PIC 9(07).
+           05 CKPT-QTD-REJEITADOS PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ENTRADA PIC XX VALUE "00".
+       77 WS-FS-MESTRE  PIC XX VALUE "00".
+       77 WS-FS-AUDITORIA PIC XX VALUE "00".
+       77 WS-FS-CHECKPOINT PIC XX VALUE "00".
+       77 WS-FIM-ARQUIVO PIC X(01) VALUE "N".
+       77 WS-IDADE-OK PIC X(01) VALUE "N".
+       77 WS-NOME-DUPLICADO PIC X(01) VALUE "N".
+       77 WS-QTD-LIDOS PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-GRAVADOS PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-REJEITADOS PIC 9(07) VALUE ZEROS.
+       77 WS-DATA-HORA PIC X(21) VALUE SPACES.
+       77 WS-USUARIO PIC X(20) VALUE SPACES.
+       77 WS-ULTIMO-PONTO PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-PONTO PIC 9(07) VALUE ZEROS.
+       77 WS-INTERVALO-PONTO PIC 9(07) VALUE 100.
+
+       LOCAL-STORAGE SECTION.
+       COPY CADWRK.
+
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+               PERFORM 2000-LER-ENTRADA
+               IF WS-FIM-ARQUIVO NOT = "S"
+                   PERFORM 3000-VALIDAR-E-GRAVAR
+               END-IF
+           END-PERFORM.
+           PERFORM 4000-ENCERRAR-ARQUIVOS.
+           DISPLAY "REGISTROS LIDOS: " WS-QTD-LIDOS.
+           DISPLAY "REGISTROS GRAVADOS: " WS-QTD-GRAVADOS.
+           DISPLAY "REGISTROS REJEITADOS: " WS-QTD-REJEITADOS.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQUIVO-ENTRADA.
+           OPEN I-O CADASTRO-MESTRE.
+           IF WS-FS-MESTRE = "35"
+               OPEN OUTPUT CADASTRO-MESTRE
+               CLOSE CADASTRO-MESTRE
+               OPEN I-O CADASTRO-MESTRE
+           END-IF.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WS-FS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-LOG
+           END-IF.
+           ACCEPT WS-USUARIO FROM ENVIRONMENT "USER".
+           IF WS-USUARIO = SPACES
+               ACCEPT WS-USUARIO FROM ENVIRONMENT "USERNAME"
+           END-IF.
+           PERFORM 1050-RETOMAR-PONTO-CONTROLE.
+
+       1050-RETOMAR-PONTO-CONTROLE.
+           OPEN INPUT PONTO-CONTROLE.
+           IF WS-FS-CHECKPOINT = "00"
+               READ PONTO-CONTROLE
+                   NOT AT END
+                       MOVE CKPT-QTD-LIDOS      TO WS-ULTIMO-PONTO
+                       MOVE CKPT-QTD-GRAVADOS   TO WS-QTD-GRAVADOS
+                       MOVE CKPT-QTD-REJEITADOS TO WS-QTD-REJEITADOS
+               END-READ
+               CLOSE PONTO-CONTROLE
+           END-IF.
+           IF WS-ULTIMO-PONTO > 0
+               DISPLAY "RETOMANDO APOS O REGISTRO: " WS-ULTIMO-PONTO
+               PERFORM WS-ULTIMO-PONTO TIMES
+                   READ ARQUIVO-ENTRADA
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                   END-READ
+               END-PERFORM
+               MOVE WS-ULTIMO-PONTO TO WS-QTD-LIDOS
+           END-IF.
+
+       2000-LER-ENTRADA.
+           READ ARQUIVO-ENTRADA
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+               NOT AT END
+                   ADD 1 TO WS-QTD-LIDOS
+                   MOVE REG-NOME  TO WRK-NOME
+                   MOVE REG-IDADE TO WRK-IDADE
+           END-READ.
+
+       3000-VALIDAR-E-GRAVAR.
+           MOVE "S" TO WS-IDADE-OK.
+           IF WRK-IDADE IS NOT NUMERIC
+               MOVE "N" TO WS-IDADE-OK
+               ADD 1 TO WS-QTD-REJEITADOS
+               DISPLAY "REGISTRO REJEITADO (IDADE NAO NUMERICA): "
+                   WRK-NOME
+           ELSE
+               IF WRK-IDADE < 0 OR WRK-IDADE > 120
+                   MOVE "N" TO WS-IDADE-OK
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   DISPLAY "REGISTRO REJEITADO (IDADE INVALIDA): "
+                       WRK-NOME
+               END-IF
+           END-IF.
+           IF WS-IDADE-OK = "S"
+               PERFORM 3500-VERIFICAR-DUPLICIDADE
+               IF WS-NOME-DUPLICADO = "S"
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   DISPLAY "NOME DUPLICADO - NAO GRAVADO: " WRK-NOME
+               ELSE
+                   MOVE WRK-NOME  TO CAD-NOME
+                   MOVE WRK-IDADE TO CAD-IDADE
+                   WRITE CAD-REGISTRO
+                       INVALID KEY
+                           ADD 1 TO WS-QTD-REJEITADOS
+                           DISPLAY "DUPLICADO NO MESTRE: " WRK-NOME
+                       NOT INVALID KEY
+                           ADD 1 TO WS-QTD-GRAVADOS
+                           PERFORM 3700-REGISTRAR-AUDITORIA
+                   END-WRITE
+               END-IF
+           END-IF.
+           PERFORM 3900-GRAVAR-PONTO-CONTROLE.
+
+       3500-VERIFICAR-DUPLICIDADE.
+           MOVE "N" TO WS-NOME-DUPLICADO.
+           MOVE WRK-NOME TO CAD-NOME.
+           READ CADASTRO-MESTRE
+               INVALID KEY
+                   MOVE "N" TO WS-NOME-DUPLICADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-NOME-DUPLICADO
+           END-READ.
+
+       3700-REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+           MOVE SPACES TO REG-AUDITORIA.
+           STRING WS-DATA-HORA   DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  WS-USUARIO     DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  WRK-NOME       DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  WRK-IDADE      DELIMITED BY SIZE
+               INTO REG-AUDITORIA
+           END-STRING.
+           WRITE REG-AUDITORIA.
+
+       3900-GRAVAR-PONTO-CONTROLE.
+           ADD 1 TO WS-CONTADOR-PONTO.
+           IF WS-CONTADOR-PONTO >= WS-INTERVALO-PONTO
+               MOVE ZEROS TO WS-CONTADOR-PONTO
+               OPEN OUTPUT PONTO-CONTROLE
+               MOVE WS-QTD-LIDOS      TO CKPT-QTD-LIDOS
+               MOVE WS-QTD-GRAVADOS   TO CKPT-QTD-GRAVADOS
+               MOVE WS-QTD-REJEITADOS TO CKPT-QTD-REJEITADOS
+               WRITE REG-CHECKPOINT
+               CLOSE PONTO-CONTROLE
+               DISPLAY "PONTO DE CONTROLE GRAVADO: " WS-QTD-LIDOS
+           END-IF.
+
+       4000-ENCERRAR-ARQUIVOS.
+           CLOSE ARQUIVO-ENTRADA.
+           CLOSE CADASTRO-MESTRE.
+           CLOSE AUDITORIA-LOG.
+           OPEN OUTPUT PONTO-CONTROLE.
+           MOVE ZEROS TO REG-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE PONTO-CONTROLE.
