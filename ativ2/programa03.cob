@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA03.
+      *=============================================
+      *==AUTHOR: ANDREYSSON   EMPRESA:00
+      *==OBJETIVO: Relatorio do cadastro mestre
+      *==DATA:08/08/2026
+      *=============================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-MESTRE ASSIGN TO "CADASTRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAD-NOME
+               FILE STATUS IS WS-FS-MESTRE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-MESTRE.
+           COPY CADREG.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-MESTRE PIC XX VALUE "00".
+       77 WS-FIM-MESTRE PIC X(01) VALUE "N".
+       77 WS-QTD-REGISTROS PIC 9(05) VALUE ZEROS.
+       77 WS-SOMA-IDADE PIC 9(07) VALUE ZEROS.
+       77 WS-MEDIA-IDADE PIC 9(03)V99 VALUE ZEROS.
+       77 WS-MEDIA-IDADE-EDT PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           OPEN INPUT CADASTRO-MESTRE.
+           IF WS-FS-MESTRE NOT = "00"
+               DISPLAY "CADASTRO-MESTRE INDISPONIVEL - NENHUM REGISTRO"
+               STOP RUN
+           END-IF.
+           DISPLAY "================================================".
+           DISPLAY "RELATORIO DE CADASTRO".
+           DISPLAY "================================================".
+           DISPLAY "NOME                            IDADE".
+           PERFORM UNTIL WS-FIM-MESTRE = "S"
+               PERFORM 1000-LER-MESTRE
+               IF WS-FIM-MESTRE NOT = "S"
+                   PERFORM 2000-IMPRIMIR-LINHA
+               END-IF
+           END-PERFORM.
+           CLOSE CADASTRO-MESTRE.
+           PERFORM 3000-IMPRIMIR-TOTAIS.
+           STOP RUN.
+
+       1000-LER-MESTRE.
+           READ CADASTRO-MESTRE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-MESTRE
+           END-READ.
+
+       2000-IMPRIMIR-LINHA.
+           ADD 1 TO WS-QTD-REGISTROS.
+           ADD CAD-IDADE TO WS-SOMA-IDADE.
+           DISPLAY CAD-NOME "  " CAD-IDADE.
+
+       3000-IMPRIMIR-TOTAIS.
+           IF WS-QTD-REGISTROS > 0
+               COMPUTE WS-MEDIA-IDADE =
+                   WS-SOMA-IDADE / WS-QTD-REGISTROS
+           END-IF.
+           MOVE WS-MEDIA-IDADE TO WS-MEDIA-IDADE-EDT.
+           DISPLAY "================================================".
+           DISPLAY "TOTAL DE REGISTROS: " WS-QTD-REGISTROS.
+           DISPLAY "MEDIA DE IDADE.....: " WS-MEDIA-IDADE-EDT.
+           DISPLAY "================================================".
