@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA05.
+      *=============================================
+      *==AUTHOR: ANDREYSSON   EMPRESA:00
+      *==OBJETIVO: Exportacao do cadastro mestre em CSV
+      *==DATA:08/08/2026
+      *=============================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-MESTRE ASSIGN TO "CADASTRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAD-NOME
+               FILE STATUS IS WS-FS-MESTRE.
+
+           SELECT ARQUIVO-CSV ASSIGN TO "CADASTRO.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-MESTRE.
+           COPY CADREG.
+
+       FD  ARQUIVO-CSV.
+       01  REG-CSV PIC X(34).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-MESTRE PIC XX VALUE "00".
+       77 WS-FS-CSV PIC XX VALUE "00".
+       77 WS-FIM-MESTRE PIC X(01) VALUE "N".
+       77 WS-IDADE-EDITADA PIC ZZ9.
+       77 WS-QTD-EXPORTADOS PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           OPEN INPUT CADASTRO-MESTRE.
+           IF WS-FS-MESTRE NOT = "00"
+               DISPLAY "CADASTRO-MESTRE INDISPONIVEL - NENHUM REGISTRO"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQUIVO-CSV.
+           PERFORM UNTIL WS-FIM-MESTRE = "S"
+               PERFORM 1000-LER-MESTRE
+               IF WS-FIM-MESTRE NOT = "S"
+                   PERFORM 2000-GRAVAR-LINHA-CSV
+               END-IF
+           END-PERFORM.
+           CLOSE CADASTRO-MESTRE.
+           CLOSE ARQUIVO-CSV.
+           DISPLAY "REGISTROS EXPORTADOS PARA CSV: " WS-QTD-EXPORTADOS.
+           STOP RUN.
+
+       1000-LER-MESTRE.
+           READ CADASTRO-MESTRE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-MESTRE
+           END-READ.
+
+       2000-GRAVAR-LINHA-CSV.
+           MOVE CAD-IDADE TO WS-IDADE-EDITADA.
+           MOVE SPACES TO REG-CSV.
+           STRING FUNCTION TRIM(CAD-NOME) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-IDADE-EDITADA) DELIMITED BY SIZE
+               INTO REG-CSV
+           END-STRING.
+           WRITE REG-CSV.
+           ADD 1 TO WS-QTD-EXPORTADOS.
