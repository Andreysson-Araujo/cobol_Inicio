@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA04.
+      *=============================================
+      *==AUTHOR: ANDREYSSON   EMPRESA:00
+      *==OBJETIVO: Classificacao por faixa etaria
+      *==DATA:08/08/2026
+      *=============================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-MESTRE ASSIGN TO "CADASTRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAD-NOME
+               FILE STATUS IS WS-FS-MESTRE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-MESTRE.
+           COPY CADREG.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-MESTRE PIC XX VALUE "00".
+       77 WS-FIM-MESTRE PIC X(01) VALUE "N".
+       77 WS-QTD-MENOR PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-ADULTO PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-IDOSO PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           OPEN INPUT CADASTRO-MESTRE.
+           IF WS-FS-MESTRE NOT = "00"
+               DISPLAY "CADASTRO-MESTRE INDISPONIVEL - NENHUM REGISTRO"
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-FIM-MESTRE = "S"
+               PERFORM 1000-LER-MESTRE
+               IF WS-FIM-MESTRE NOT = "S"
+                   PERFORM 2000-CLASSIFICAR
+               END-IF
+           END-PERFORM.
+           CLOSE CADASTRO-MESTRE.
+           DISPLAY "================================================".
+           DISPLAY "CLASSIFICACAO POR FAIXA ETARIA".
+           DISPLAY "================================================".
+           DISPLAY "MENOR  (< 18)......: " WS-QTD-MENOR.
+           DISPLAY "ADULTO (18-59).....: " WS-QTD-ADULTO.
+           DISPLAY "IDOSO  (>= 60).....: " WS-QTD-IDOSO.
+           DISPLAY "================================================".
+           STOP RUN.
+
+       1000-LER-MESTRE.
+           READ CADASTRO-MESTRE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-MESTRE
+           END-READ.
+
+       2000-CLASSIFICAR.
+           EVALUATE TRUE
+               WHEN CAD-IDADE < 18
+                   ADD 1 TO WS-QTD-MENOR
+               WHEN CAD-IDADE >= 18 AND CAD-IDADE < 60
+                   ADD 1 TO WS-QTD-ADULTO
+               WHEN OTHER
+                   ADD 1 TO WS-QTD-IDOSO
+           END-EVALUATE.
