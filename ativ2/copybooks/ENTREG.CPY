@@ -0,0 +1,8 @@
+      *=============================================
+      *==COPYBOOK: ENTREG
+      *==OBJETIVO: Layout do registro de ENTRADA.DAT
+      *==(arquivo de entrada em lote usado por PROGRAMA2B).
+      *=============================================
+       01  REG-ENTRADA.
+           05 REG-NOME  PIC X(30).
+           05 REG-IDADE PIC 9(03).
