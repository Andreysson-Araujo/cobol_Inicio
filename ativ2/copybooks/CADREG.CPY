@@ -0,0 +1,9 @@
+      *=============================================
+      *==COPYBOOK: CADREG
+      *==OBJETIVO: Layout do registro do CADASTRO-MESTRE
+      *==usado por qualquer FD que abra CADASTRO.DAT
+      *==(PROGRAMA02, PROGRAMA2B, PROGRAMA03, PROGRAMA04).
+      *=============================================
+       01  CAD-REGISTRO.
+           05 CAD-NOME  PIC X(30).
+           05 CAD-IDADE PIC 9(03).
