@@ -0,0 +1,9 @@
+      *=============================================
+      *==COPYBOOK: CADWRK
+      *==OBJETIVO: Layout de captura de NOME/IDADE
+      *==usado por PROGRAMA02, PROGRAMA2B e programas
+      *==que capturam/exibem os dados digitados.
+      *=============================================
+       01  WRK-REGISTRO-CADASTRO.
+           05 WRK-NOME  PIC X(30) VALUE SPACES.
+           05 WRK-IDADE PIC 9(03) VALUE ZEROS.
